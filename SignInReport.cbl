@@ -0,0 +1,96 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Daily sign-in report - lists every workstation sign-in
+      *          recorded by Enter-Username, with a total count.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SignInReport.
+       AUTHOR. Jean Buelvas.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIGNIN-LOG-FILE ASSIGN TO "SIGNINLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SIGNIN-LOG-STATUS.
+           SELECT SIGNIN-REPORT ASSIGN TO "SIGNIN.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SIGNIN-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SIGNIN-LOG-FILE.
+       01 SIGNIN-LOG-RECORD.
+           02 SL-USERNAME PIC X(99).
+           02 SL-DATE     PIC 9(8).
+           02 SL-TIME     PIC 9(8).
+
+       FD  SIGNIN-REPORT.
+       01 SIGNIN-REPORT-LINE PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SIGNIN-LOG-STATUS    PIC XX VALUE ZEROS.
+       01 WS-SIGNIN-REPORT-STATUS PIC XX VALUE ZEROS.
+       01 WS-END-OF-FILE          PIC X VALUE "N".
+           88 END-OF-FILE VALUE "Y" FALSE "N".
+       01 WS-SIGNIN-COUNT         PIC 9(7) VALUE ZEROS.
+       01 WS-TODAY-DATE           PIC 9(8) VALUE ZEROS.
+
+       01 WS-HEADING-1.
+           05 FILLER PIC X(30) VALUE "DAILY SIGN-IN REPORT".
+       01 WS-HEADING-2.
+           05 FILLER PIC X(50) VALUE "USERNAME".
+           05 FILLER PIC X(12) VALUE "DATE".
+           05 FILLER PIC X(10) VALUE "TIME".
+       01 WS-DETAIL-LINE.
+           05 WS-DTL-USERNAME PIC X(50).
+           05 FILLER          PIC X(2) VALUE SPACES.
+           05 WS-DTL-DATE     PIC 9(8).
+           05 FILLER          PIC X(2) VALUE SPACES.
+           05 WS-DTL-TIME     PIC 9(8).
+       01 WS-FOOTER-LINE.
+           05 FILLER          PIC X(21) VALUE "TOTAL SIGN-INS:      ".
+           05 WS-FTR-COUNT    PIC ZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+            OPEN INPUT SIGNIN-LOG-FILE
+            IF WS-SIGNIN-LOG-STATUS = "35"
+                DISPLAY "SIGNINLOG.DAT not found - "
+                    "no sign-ins to report"
+                SET END-OF-FILE TO TRUE
+            ELSE
+                IF WS-SIGNIN-LOG-STATUS NOT = "00"
+                    DISPLAY "Error opening SIGNINLOG.DAT - status "
+                        WS-SIGNIN-LOG-STATUS
+                    SET END-OF-FILE TO TRUE
+                END-IF
+            END-IF
+            OPEN OUTPUT SIGNIN-REPORT
+            WRITE SIGNIN-REPORT-LINE FROM WS-HEADING-1
+            WRITE SIGNIN-REPORT-LINE FROM WS-HEADING-2
+            PERFORM UNTIL END-OF-FILE
+                READ SIGNIN-LOG-FILE
+                    AT END SET END-OF-FILE TO TRUE
+                    NOT AT END
+                        IF SL-DATE = WS-TODAY-DATE
+                            PERFORM 1000-PRINT-SIGNIN
+                        END-IF
+                END-READ
+            END-PERFORM
+            MOVE WS-SIGNIN-COUNT TO WS-FTR-COUNT
+            WRITE SIGNIN-REPORT-LINE FROM WS-FOOTER-LINE
+            CLOSE SIGNIN-LOG-FILE
+            CLOSE SIGNIN-REPORT
+            STOP RUN.
+
+       1000-PRINT-SIGNIN.
+            MOVE SL-USERNAME TO WS-DTL-USERNAME
+            MOVE SL-DATE     TO WS-DTL-DATE
+            MOVE SL-TIME     TO WS-DTL-TIME
+            WRITE SIGNIN-REPORT-LINE FROM WS-DETAIL-LINE
+            ADD 1 TO WS-SIGNIN-COUNT.
+
+       END PROGRAM SignInReport.
