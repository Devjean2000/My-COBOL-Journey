@@ -0,0 +1,111 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Batch control-total report over a transaction file
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TotalsRpt.
+       AUTHOR. Jean Buelvas.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANSACT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-STATUS.
+           SELECT TOTALS-REPORT ASSIGN TO "TOTALS.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TOTALS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       01 TRANSACTION-RECORD.
+           02 TR-NUM1 PIC 9(7).
+           02 TR-NUM2 PIC 9(7).
+
+       FD  TOTALS-REPORT.
+       01 TOTALS-REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 Num1  PIC 9(7) VALUE ZEROS.
+       01 Num2  PIC 9(7) VALUE ZEROS.
+       01 Total PIC 9(9) VALUE ZEROS.
+       01 WS-TRANSACTION-STATUS   PIC XX VALUE ZEROS.
+       01 WS-TOTALS-REPORT-STATUS PIC XX VALUE ZEROS.
+       01 WS-END-OF-FILE          PIC X VALUE "N".
+           88 END-OF-FILE VALUE "Y" FALSE "N".
+       01 WS-RECORD-COUNT PIC 9(7) VALUE ZEROS.
+       01 WS-GRAND-TOTAL  PIC 9(11) VALUE ZEROS.
+
+       01 WS-HEADING-1.
+           05 FILLER PIC X(20) VALUE "CONTROL TOTAL REPORT".
+       01 WS-HEADING-2.
+           05 FILLER PIC X(10) VALUE "NUM1".
+           05 FILLER PIC X(10) VALUE "NUM2".
+           05 FILLER PIC X(14) VALUE "LINE TOTAL".
+       01 WS-DETAIL-LINE.
+           05 WS-DTL-NUM1  PIC ZZZZZZ9.
+           05 FILLER       PIC X(3) VALUE SPACES.
+           05 WS-DTL-NUM2  PIC ZZZZZZ9.
+           05 FILLER       PIC X(3) VALUE SPACES.
+           05 WS-DTL-TOTAL PIC ZZZZZZZZ9.
+       01 WS-FOOTER-COUNT.
+           05 FILLER          PIC X(21) VALUE "TOTAL RECORDS READ: ".
+           05 WS-FTR-COUNT    PIC ZZZZZZ9.
+       01 WS-FOOTER-TOTAL.
+           05 FILLER          PIC X(21) VALUE "GRAND TOTAL:         ".
+           05 WS-FTR-TOTAL    PIC ZZZZZZZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 1000-INITIALIZE
+            PERFORM UNTIL END-OF-FILE
+                READ TRANSACTION-FILE
+                    AT END SET END-OF-FILE TO TRUE
+                    NOT AT END PERFORM 2000-PROCESS-TRANSACTION
+                END-READ
+            END-PERFORM
+            PERFORM 3000-WRITE-CONTROL-TOTALS
+            PERFORM 4000-TERMINATE
+            STOP RUN.
+
+       1000-INITIALIZE.
+            OPEN INPUT TRANSACTION-FILE
+            IF WS-TRANSACTION-STATUS = "35"
+                DISPLAY "TRANSACT.DAT not found - "
+                    "control totals will be zero"
+                SET END-OF-FILE TO TRUE
+            ELSE
+                IF WS-TRANSACTION-STATUS NOT = "00"
+                    DISPLAY "Error opening TRANSACT.DAT - status "
+                        WS-TRANSACTION-STATUS
+                    SET END-OF-FILE TO TRUE
+                END-IF
+            END-IF
+            OPEN OUTPUT TOTALS-REPORT
+            WRITE TOTALS-REPORT-LINE FROM WS-HEADING-1
+            WRITE TOTALS-REPORT-LINE FROM WS-HEADING-2.
+
+       2000-PROCESS-TRANSACTION.
+            MOVE TR-NUM1 TO Num1
+            MOVE TR-NUM2 TO Num2
+            COMPUTE Total = Num1 + Num2
+            ADD 1 TO WS-RECORD-COUNT
+            ADD Total TO WS-GRAND-TOTAL
+            MOVE Num1  TO WS-DTL-NUM1
+            MOVE Num2  TO WS-DTL-NUM2
+            MOVE Total TO WS-DTL-TOTAL
+            WRITE TOTALS-REPORT-LINE FROM WS-DETAIL-LINE.
+
+       3000-WRITE-CONTROL-TOTALS.
+            MOVE WS-RECORD-COUNT TO WS-FTR-COUNT
+            MOVE WS-GRAND-TOTAL  TO WS-FTR-TOTAL
+            WRITE TOTALS-REPORT-LINE FROM WS-FOOTER-COUNT
+            WRITE TOTALS-REPORT-LINE FROM WS-FOOTER-TOTAL.
+
+       4000-TERMINATE.
+            CLOSE TRANSACTION-FILE
+            CLOSE TOTALS-REPORT.
+
+       END PROGRAM TotalsRpt.
