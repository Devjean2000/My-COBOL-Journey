@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Purpose: Shared Social Security Number layout, COPYed into any
+      *          program that needs to key or carry an SSN.
+      *
+      *          The elementary items are coded at level 05 so callers
+      *          can REPLACING ==05== BY ==nn== to fit them under
+      *          whatever level their own group item uses.
+      ******************************************************************
+       05 SSArea   PIC 999.
+       05 SSGroup  PIC 99.
+       05 SSSerial PIC 9999.
