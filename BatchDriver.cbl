@@ -0,0 +1,73 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Runs Enter-Username then Coboltut as one batch job,
+      *          with a checkpoint that lets the Coboltut step be
+      *          restarted on its own if Enter-Username already ran.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BatchDriver.
+       AUTHOR. Jean Buelvas.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DRIVER-CHECKPOINT-FILE ASSIGN TO "DRVRCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DRIVER-CHECKPOINT-FILE.
+       01 DRIVER-CHECKPOINT-RECORD.
+           02 DC-STEP1-DONE     PIC X.
+           02 DC-OPERATOR-NAME  PIC X(99).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CHECKPOINT-STATUS PIC XX VALUE ZEROS.
+       01 WS-STEP1-DONE        PIC X VALUE "N".
+           88 STEP1-DONE VALUE "Y" FALSE "N".
+       01 WS-OPERATOR-NAME     PIC X(99) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 1000-READ-CHECKPOINT
+            IF NOT STEP1-DONE
+                DISPLAY "BATCHDRIVER: running step 1 - Enter-Username"
+                CALL "Enter-Username-Step" USING WS-OPERATOR-NAME
+                END-CALL
+                SET STEP1-DONE TO TRUE
+                PERFORM 2000-WRITE-CHECKPOINT
+            ELSE
+                DISPLAY "BATCHDRIVER: step 1 already complete"
+                    " - restarting at step 2"
+            END-IF
+            DISPLAY "BATCHDRIVER: running step 2 - Coboltut"
+            CALL "Coboltut-Step" USING WS-OPERATOR-NAME
+            END-CALL
+      *> Whole job finished cleanly - clear the checkpoint so the next
+      *> run starts at step 1 again instead of skipping it forever.
+            SET STEP1-DONE TO FALSE
+            MOVE SPACES TO WS-OPERATOR-NAME
+            PERFORM 2000-WRITE-CHECKPOINT
+            STOP RUN.
+
+       1000-READ-CHECKPOINT.
+            OPEN INPUT DRIVER-CHECKPOINT-FILE
+            IF WS-CHECKPOINT-STATUS = "00"
+                READ DRIVER-CHECKPOINT-FILE
+                    NOT AT END
+                        MOVE DC-STEP1-DONE    TO WS-STEP1-DONE
+                        MOVE DC-OPERATOR-NAME TO WS-OPERATOR-NAME
+                END-READ
+                CLOSE DRIVER-CHECKPOINT-FILE
+            END-IF.
+
+       2000-WRITE-CHECKPOINT.
+            OPEN OUTPUT DRIVER-CHECKPOINT-FILE
+            MOVE WS-STEP1-DONE    TO DC-STEP1-DONE
+            MOVE WS-OPERATOR-NAME TO DC-OPERATOR-NAME
+            WRITE DRIVER-CHECKPOINT-RECORD
+            CLOSE DRIVER-CHECKPOINT-FILE.
+
+       END PROGRAM BatchDriver.
