@@ -1,35 +1,267 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Coboltut.
-       AUTHOR. Jean Buelvas.
-       DATE-WRITTEN.  31 de marzo de 2024.
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 UserName PIC X(30) VALUE "You".
-       01 Num1     PIC 9 VALUE ZEROS.
-       01 Num2     PIC 9 VALUE ZEROS.
-       01 Total    PIC 99 VALUE 0.
-       01 SSNum.
-           02 SSArea   PIC 999.
-           02 SSGroup  PIC 99.
-           02 SSSerial PIC 9999.
-       01 PIValue CONSTANT AS 3.14.
-
-       *> ZERO, ZEROES
-       *> SPACE SPACES
-       *> HIGH-VALUES
-       *> LOW VALUES
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hello world"
-            STOP RUN.
-       END PROGRAM Coboltut.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Employee Master load - reads employee records keyed by
+      *          SSN from a transaction file and loads the indexed
+      *          Employee Master, checkpointing so a restart can skip
+      *          past records already loaded.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Coboltut.
+       AUTHOR. Jean Buelvas.
+       DATE-WRITTEN.  31 de marzo de 2024.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> EMPLOAD-FILE need not be sorted by SSN - the checkpoint below
+      *> tracks how many input records have already been loaded, not
+      *> where an SSN value falls, so records can arrive in any order.
+           SELECT EMPLOAD-FILE ASSIGN TO "EMPLOAD.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EMPLOAD-STATUS.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EM-SSNUM
+               FILE STATUS IS WS-EMPLOYEE-MASTER-STATUS.
+           SELECT LOAD-CHECKPOINT-FILE ASSIGN TO "LOADCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOAD-FILE.
+       01 EMPLOAD-RECORD.
+           02 EL-SSNUM.
+               COPY "SSNUM.cpy"
+                   REPLACING ==05== BY ==03==
+                             SSArea   BY EL-SSAREA
+                             SSGroup  BY EL-SSGROUP
+                             SSSerial BY EL-SSSERIAL.
+           02 EL-NAME PIC X(30).
+
+       FD  EMPLOYEE-MASTER.
+       01 EMPLOYEE-MASTER-RECORD.
+           02 EM-SSNUM.
+               COPY "SSNUM.cpy"
+                   REPLACING ==05== BY ==03==
+                             SSArea   BY EM-SSAREA
+                             SSGroup  BY EM-SSGROUP
+                             SSSerial BY EM-SSSERIAL.
+           02 EM-NAME PIC X(30).
+
+      *> CK-RECORDS-READ is the restart position: the count of
+      *> EMPLOAD-FILE records already read the last time this job
+      *> ran.  CK-JOB-COMPLETE tells the next run whether that count
+      *> is a genuine mid-run restart point ("N") or leftover from a
+      *> clean finish ("Y"), in which case it is ignored and the next
+      *> run starts fresh from record one.
+       FD  LOAD-CHECKPOINT-FILE.
+       01 LOAD-CHECKPOINT-RECORD.
+           02 CK-RECORDS-READ   PIC 9(7).
+           02 CK-LAST-SSNUM.
+               COPY "SSNUM.cpy"
+                   REPLACING ==05== BY ==03==
+                             SSArea   BY CK-SSAREA
+                             SSGroup  BY CK-SSGROUP
+                             SSSerial BY CK-SSSERIAL.
+           02 CK-RECORDS-LOADED  PIC 9(7).
+           02 CK-RECORDS-SKIPPED PIC 9(7).
+           02 CK-RECORDS-REJECTED PIC 9(7).
+           02 CK-JOB-COMPLETE    PIC X.
+
+       WORKING-STORAGE SECTION.
+       01 SSNum.
+           COPY "SSNUM.cpy" REPLACING ==05== BY ==02==.
+       01 WS-LAST-SSNUM-PROCESSED.
+           COPY "SSNUM.cpy"
+               REPLACING ==05== BY ==02==
+                         SSArea   BY WS-LAST-SSAREA
+                         SSGroup  BY WS-LAST-SSGROUP
+                         SSSerial BY WS-LAST-SSSERIAL.
+       01 WS-EMPLOAD-STATUS         PIC XX VALUE ZEROS.
+       01 WS-EMPLOYEE-MASTER-STATUS PIC XX VALUE ZEROS.
+       01 WS-CHECKPOINT-STATUS      PIC XX VALUE ZEROS.
+       01 WS-END-OF-FILE            PIC X VALUE "N".
+           88 END-OF-FILE VALUE "Y" FALSE "N".
+       01 WS-SSN-IS-VALID           PIC X VALUE "N".
+           88 SSN-IS-VALID VALUE "Y" FALSE "N".
+       01 WS-RECORDS-READ           PIC 9(7) VALUE ZEROS.
+       01 WS-RESTART-POSITION       PIC 9(7) VALUE ZEROS.
+       01 WS-RECORDS-LOADED         PIC 9(7) VALUE ZEROS.
+       01 WS-RECORDS-SKIPPED        PIC 9(7) VALUE ZEROS.
+       01 WS-RECORDS-REJECTED       PIC 9(7) VALUE ZEROS.
+       01 WS-CHECKPOINT-INTERVAL    PIC 9(3) VALUE 10.
+       01 WS-SINCE-LAST-CHECKPOINT  PIC 9(3) VALUE ZEROS.
+       01 WS-JOB-COMPLETE-FLAG      PIC X VALUE "N".
+       01 WS-EMPLOAD-OPEN-ERROR     PIC X VALUE "N".
+           88 EMPLOAD-OPEN-ERROR VALUE "Y" FALSE "N".
+
+       LINKAGE SECTION.
+       01 LS-OPERATOR-NAME PIC X(99).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 9000-RUN-LOAD
+            GOBACK.
+
+      *> Callable entry point for BatchDriver.  Kept separate from
+      *> MAIN-PROCEDURE so this program can still be built and run
+      *> standalone with plain "cobc -x".
+       ENTRY "Coboltut-Step" USING LS-OPERATOR-NAME.
+            IF LS-OPERATOR-NAME NOT = SPACES
+                DISPLAY "Employee Master load run by: "
+                    FUNCTION TRIM(LS-OPERATOR-NAME)
+            END-IF
+            PERFORM 9000-RUN-LOAD
+            GOBACK.
+
+       9000-RUN-LOAD.
+            PERFORM 0500-READ-CHECKPOINT
+            OPEN INPUT EMPLOAD-FILE
+            IF WS-EMPLOAD-STATUS = "35"
+                DISPLAY "EMPLOAD.DAT not found - "
+                    "no employees loaded"
+                SET END-OF-FILE TO TRUE
+            ELSE
+                IF WS-EMPLOAD-STATUS NOT = "00"
+                    DISPLAY "Error opening EMPLOAD.DAT - status "
+                        WS-EMPLOAD-STATUS
+                    SET END-OF-FILE TO TRUE
+                    SET EMPLOAD-OPEN-ERROR TO TRUE
+                END-IF
+            END-IF
+            OPEN I-O EMPLOYEE-MASTER
+            IF WS-EMPLOYEE-MASTER-STATUS = "35"
+                OPEN OUTPUT EMPLOYEE-MASTER
+                CLOSE EMPLOYEE-MASTER
+                OPEN I-O EMPLOYEE-MASTER
+            ELSE
+                IF WS-EMPLOYEE-MASTER-STATUS NOT = "00"
+                    DISPLAY "Error opening EMPMAST.DAT - status "
+                        WS-EMPLOYEE-MASTER-STATUS
+                    SET END-OF-FILE TO TRUE
+                END-IF
+            END-IF
+            PERFORM UNTIL END-OF-FILE
+                READ EMPLOAD-FILE
+                    AT END SET END-OF-FILE TO TRUE
+                    NOT AT END PERFORM 1000-PROCESS-LOAD-RECORD
+                END-READ
+            END-PERFORM
+            CLOSE EMPLOAD-FILE
+            CLOSE EMPLOYEE-MASTER
+            IF NOT EMPLOAD-OPEN-ERROR
+                MOVE "Y" TO WS-JOB-COMPLETE-FLAG
+                PERFORM 3000-WRITE-CHECKPOINT
+            END-IF
+            DISPLAY "Employee Master load complete - loaded "
+                WS-RECORDS-LOADED " skipped " WS-RECORDS-SKIPPED
+                " rejected " WS-RECORDS-REJECTED
+                " (all-time totals across restarts)".
+
+       0500-READ-CHECKPOINT.
+            MOVE ZEROS TO WS-RESTART-POSITION
+            MOVE ZEROS TO WS-LAST-SSAREA WS-LAST-SSGROUP
+                WS-LAST-SSSERIAL
+            OPEN INPUT LOAD-CHECKPOINT-FILE
+            IF WS-CHECKPOINT-STATUS = "00"
+                READ LOAD-CHECKPOINT-FILE
+                    NOT AT END
+                        IF CK-JOB-COMPLETE = "N"
+                            MOVE CK-RECORDS-READ TO
+                                WS-RESTART-POSITION
+                            MOVE CK-SSAREA   TO WS-LAST-SSAREA
+                            MOVE CK-SSGROUP  TO WS-LAST-SSGROUP
+                            MOVE CK-SSSERIAL TO WS-LAST-SSSERIAL
+                            MOVE CK-RECORDS-LOADED TO
+                                WS-RECORDS-LOADED
+                            MOVE CK-RECORDS-SKIPPED TO
+                                WS-RECORDS-SKIPPED
+                            MOVE CK-RECORDS-REJECTED TO
+                                WS-RECORDS-REJECTED
+                            DISPLAY "Restarting load after record "
+                                WS-RESTART-POSITION
+                                " (last SSN loaded "
+                                WS-LAST-SSAREA "-" WS-LAST-SSGROUP
+                                "-" WS-LAST-SSSERIAL ")"
+                        END-IF
+                END-READ
+                CLOSE LOAD-CHECKPOINT-FILE
+            END-IF.
+
+       1000-PROCESS-LOAD-RECORD.
+            ADD 1 TO WS-RECORDS-READ
+            ADD 1 TO WS-SINCE-LAST-CHECKPOINT
+            IF WS-RECORDS-READ <= WS-RESTART-POSITION
+                ADD 1 TO WS-RECORDS-SKIPPED
+            ELSE
+                MOVE EL-SSAREA   TO SSArea
+                MOVE EL-SSGROUP  TO SSGroup
+                MOVE EL-SSSERIAL TO SSSerial
+                PERFORM 1500-VALIDATE-SSN
+                IF SSN-IS-VALID
+                    PERFORM 2000-WRITE-EMPLOYEE
+                ELSE
+                    ADD 1 TO WS-RECORDS-REJECTED
+                END-IF
+            END-IF
+            IF WS-SINCE-LAST-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+                MOVE "N" TO WS-JOB-COMPLETE-FLAG
+                PERFORM 3000-WRITE-CHECKPOINT
+            END-IF.
+
+       1500-VALIDATE-SSN.
+            SET SSN-IS-VALID TO TRUE
+            IF SSArea = 000 OR SSArea = 666
+                OR (SSArea >= 900 AND SSArea <= 999)
+                DISPLAY "Invalid SSN area " SSArea
+                    " - record rejected"
+                SET SSN-IS-VALID TO FALSE
+            ELSE
+                IF SSGroup = 00
+                    DISPLAY "SSN group cannot be zero - "
+                        "record rejected"
+                    SET SSN-IS-VALID TO FALSE
+                ELSE
+                    IF SSSerial = 0000
+                        DISPLAY "SSN serial cannot be zero - "
+                            "record rejected"
+                        SET SSN-IS-VALID TO FALSE
+                    END-IF
+                END-IF
+            END-IF.
+
+       2000-WRITE-EMPLOYEE.
+            MOVE SSArea   TO EM-SSAREA
+            MOVE SSGroup  TO EM-SSGROUP
+            MOVE SSSerial TO EM-SSSERIAL
+            MOVE EL-NAME  TO EM-NAME
+            WRITE EMPLOYEE-MASTER-RECORD
+                INVALID KEY
+                    DISPLAY "Employee " EM-SSNUM
+                        " already on file - not added"
+                    ADD 1 TO WS-RECORDS-REJECTED
+                NOT INVALID KEY
+                    ADD 1 TO WS-RECORDS-LOADED
+                    MOVE SSArea   TO WS-LAST-SSAREA
+                    MOVE SSGroup  TO WS-LAST-SSGROUP
+                    MOVE SSSerial TO WS-LAST-SSSERIAL
+            END-WRITE.
+
+       3000-WRITE-CHECKPOINT.
+            OPEN OUTPUT LOAD-CHECKPOINT-FILE
+            MOVE WS-RECORDS-READ  TO CK-RECORDS-READ
+            MOVE WS-LAST-SSAREA   TO CK-SSAREA
+            MOVE WS-LAST-SSGROUP  TO CK-SSGROUP
+            MOVE WS-LAST-SSSERIAL TO CK-SSSERIAL
+            MOVE WS-RECORDS-LOADED TO CK-RECORDS-LOADED
+            MOVE WS-RECORDS-SKIPPED TO CK-RECORDS-SKIPPED
+            MOVE WS-RECORDS-REJECTED TO CK-RECORDS-REJECTED
+            MOVE WS-JOB-COMPLETE-FLAG TO CK-JOB-COMPLETE
+            WRITE LOAD-CHECKPOINT-RECORD
+            CLOSE LOAD-CHECKPOINT-FILE
+            MOVE ZEROS TO WS-SINCE-LAST-CHECKPOINT.
+
+       END PROGRAM Coboltut.
