@@ -0,0 +1,87 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Circle geometry worksheet - circumference and area for
+      *          the shop-floor tank-volume calculations.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GeometryCalc.
+       AUTHOR. Jean Buelvas.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GEOMETRY-REPORT ASSIGN TO "GEOMETRY.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GEOMETRY-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GEOMETRY-REPORT.
+       01 GEOMETRY-REPORT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 PIValue CONSTANT AS 3.14.
+       01 WS-GEOMETRY-REPORT-STATUS PIC XX VALUE ZEROS.
+       01 WS-PAGE-NUMBER    PIC 999 VALUE ZEROS.
+       01 WS-LINE-COUNT     PIC 99  VALUE ZEROS.
+       01 WS-LINES-PER-PAGE PIC 99  VALUE 20.
+       01 WS-CALC-COUNT     PIC 9(5) VALUE ZEROS.
+       01 WS-RADIUS         PIC 9(5)V99 VALUE ZEROS.
+       01 WS-CIRCUMFERENCE  PIC 9(6)V99 VALUE ZEROS.
+       01 WS-AREA           PIC 9(11)V99 VALUE ZEROS.
+       01 WS-MORE-RADII     PIC X VALUE "Y".
+           88 MORE-RADII VALUE "Y" FALSE "N".
+
+       01 WS-HEADING-1.
+           05 FILLER PIC X(30) VALUE "GEOMETRY CALCULATION REPORT".
+           05 FILLER PIC X(10) VALUE "PAGE".
+           05 WS-HDG-PAGE PIC ZZ9.
+       01 WS-HEADING-2.
+           05 FILLER PIC X(10) VALUE "RADIUS".
+           05 FILLER PIC X(16) VALUE "CIRCUMFERENCE".
+           05 FILLER PIC X(10) VALUE "AREA".
+       01 WS-DETAIL-LINE.
+           05 WS-DTL-RADIUS PIC ZZZZ9.99.
+           05 FILLER        PIC X(3) VALUE SPACES.
+           05 WS-DTL-CIRC   PIC ZZZZZ9.99.
+           05 FILLER        PIC X(3) VALUE SPACES.
+           05 WS-DTL-AREA   PIC ZZZZZZZZZZ9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            OPEN OUTPUT GEOMETRY-REPORT
+            PERFORM 1000-WRITE-PAGE-HEADING
+            PERFORM UNTIL NOT MORE-RADII
+                DISPLAY "Enter radius (0 to stop): "
+                ACCEPT WS-RADIUS
+                IF WS-RADIUS = ZEROS
+                    SET MORE-RADII TO FALSE
+                ELSE
+                    PERFORM 2000-CALCULATE-AND-PRINT
+                END-IF
+            END-PERFORM
+            CLOSE GEOMETRY-REPORT
+            STOP RUN.
+
+       1000-WRITE-PAGE-HEADING.
+            ADD 1 TO WS-PAGE-NUMBER
+            MOVE WS-PAGE-NUMBER TO WS-HDG-PAGE
+            WRITE GEOMETRY-REPORT-LINE FROM WS-HEADING-1
+            WRITE GEOMETRY-REPORT-LINE FROM WS-HEADING-2
+            MOVE ZEROS TO WS-LINE-COUNT.
+
+       2000-CALCULATE-AND-PRINT.
+            COMPUTE WS-CIRCUMFERENCE = 2 * PIValue * WS-RADIUS
+            COMPUTE WS-AREA = PIValue * WS-RADIUS * WS-RADIUS
+            ADD 1 TO WS-CALC-COUNT
+            IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                PERFORM 1000-WRITE-PAGE-HEADING
+            END-IF
+            MOVE WS-RADIUS        TO WS-DTL-RADIUS
+            MOVE WS-CIRCUMFERENCE TO WS-DTL-CIRC
+            MOVE WS-AREA          TO WS-DTL-AREA
+            WRITE GEOMETRY-REPORT-LINE FROM WS-DETAIL-LINE
+            ADD 1 TO WS-LINE-COUNT.
+
+       END PROGRAM GeometryCalc.
