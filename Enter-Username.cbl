@@ -1,21 +1,92 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-*> This code uses the ACCEPT Clause on the User-Name variable and display a greeting to the user
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. Enter-Username.
-       Author Jean Buelvas.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 UserName PIC X(99) VALUE "You".
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "What's your name: "
-            ACCEPT UserName
-            DISPLAY "Hi, " UserName
-            STOP RUN.
-       END PROGRAM Enter-Username.
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+      *> This code uses the ACCEPT Clause on the User-Name variable and
+      *> display a greeting to the user
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Enter-Username.
+       Author Jean Buelvas.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIGNIN-LOG-FILE ASSIGN TO "SIGNINLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SIGNIN-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SIGNIN-LOG-FILE.
+       01 SIGNIN-LOG-RECORD.
+           02 SL-USERNAME PIC X(99).
+           02 SL-DATE     PIC 9(8).
+           02 SL-TIME     PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 UserName PIC X(99) VALUE "You".
+       01 WS-SIGNIN-LOG-STATUS PIC XX VALUE ZEROS.
+       01 WS-CURRENT-DATE      PIC 9(8) VALUE ZEROS.
+       01 WS-CURRENT-TIME      PIC 9(8) VALUE ZEROS.
+       01 WS-MAX-NAME-LENGTH   PIC 999  VALUE 50.
+       01 WS-NAME-LENGTH       PIC 999  VALUE ZEROS.
+       01 WS-NAME-IS-VALID     PIC X    VALUE "N".
+           88 NAME-IS-VALID VALUE "Y".
+
+       LINKAGE SECTION.
+       01 LS-RETURNED-NAME PIC X(99).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 9000-DO-GREETING
+            GOBACK.
+
+      *> Callable entry point for BatchDriver - runs the same greeting
+      *> and sign-in logging, then hands the entered name back to the
+      *> caller.  Kept separate from MAIN-PROCEDURE so this program can
+      *> still be built and run standalone with plain "cobc -x".
+       ENTRY "Enter-Username-Step" USING LS-RETURNED-NAME.
+            PERFORM 9000-DO-GREETING
+            MOVE UserName TO LS-RETURNED-NAME
+            GOBACK.
+
+       9000-DO-GREETING.
+            PERFORM 1000-ACCEPT-VALID-NAME
+            DISPLAY "Hi, " UserName
+            PERFORM 2000-WRITE-SIGNIN-LOG.
+
+       1000-ACCEPT-VALID-NAME.
+            MOVE "N" TO WS-NAME-IS-VALID
+            PERFORM UNTIL NAME-IS-VALID
+                DISPLAY "What's your name: "
+                ACCEPT UserName
+                MOVE FUNCTION TRIM(UserName) TO UserName
+                MOVE FUNCTION LENGTH(
+                    FUNCTION TRIM(UserName)) TO WS-NAME-LENGTH
+                IF UserName = SPACES
+                    DISPLAY "Name cannot be blank.  Try again."
+                ELSE
+                    IF WS-NAME-LENGTH > WS-MAX-NAME-LENGTH
+                        DISPLAY "Name is too long.  Try 50 "
+                            "characters or fewer."
+                    ELSE
+                        SET NAME-IS-VALID TO TRUE
+                    END-IF
+                END-IF
+            END-PERFORM.
+
+       2000-WRITE-SIGNIN-LOG.
+            ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+            ACCEPT WS-CURRENT-TIME FROM TIME
+            OPEN EXTEND SIGNIN-LOG-FILE
+            IF WS-SIGNIN-LOG-STATUS = "35"
+                OPEN OUTPUT SIGNIN-LOG-FILE
+            END-IF
+            MOVE UserName        TO SL-USERNAME
+            MOVE WS-CURRENT-DATE TO SL-DATE
+            MOVE WS-CURRENT-TIME TO SL-TIME
+            WRITE SIGNIN-LOG-RECORD
+            CLOSE SIGNIN-LOG-FILE.
+
+       END PROGRAM Enter-Username.
